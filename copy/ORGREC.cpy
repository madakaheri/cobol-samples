@@ -0,0 +1,12 @@
+      *****************************************************************
+      *  ORGREC.CPY
+      *  ORGANIZATION MASTER (ORGMAST) RECORD LAYOUT.
+      *  ONE RECORD PER VALID BU/KA/KAKARI COMBINATION.  KEYED BY
+      *  ORG-CODE SO SAMPLE05 CAN VALIDATE AN EMPLOYEE'S SYOZOKU BY
+      *  DIRECT READ INSTEAD OF A TABLE SEARCH.
+      *****************************************************************
+       01 ORG-RECORD.
+          03 ORG-CODE.
+             05 ORG-BU        PIC X(12).
+             05 ORG-KA        PIC X(10).
+             05 ORG-KAKARI    PIC X(10).
