@@ -0,0 +1,26 @@
+      *****************************************************************
+      *  EMPREC.CPY
+      *  EMPLOYEE MASTER (EMPMAST) RECORD LAYOUT.
+      *  KEYED BY EMP-ID.  SHIMEI/NYUSYABI/SYOZOKU GROUPS CARRIED
+      *  FORWARD FROM THE ORIGINAL SAMPLE02 WORKING-STORAGE.
+      *  MYOUJI/NAMAE WIDENED FROM X(08) AND A KANA READING SUBFIELD
+      *  ADDED TO EACH SO HR CAN SORT STAFF LISTS IN KANA ORDER AND
+      *  LONGER NAMES STOP TRUNCATING.
+      *****************************************************************
+       01 EMP-RECORD.
+          03 EMP-ID           PIC X(06).
+          03 SHIMEI.
+             05 MYOUJI        PIC X(20).
+             05 NAMAE         PIC X(20).
+             05 MYOUJI-KANA   PIC X(20).
+             05 NAMAE-KANA    PIC X(20).
+          03 NYUSYABI.
+             05 NEN      PIC X(04).
+             05 KUGIRI1  PIC X     VALUE ".".
+             05 TUKI     PIC X(02).
+             05 KUGIRI2  PIC X     VALUE ".".
+             05 HI       PIC X(02).
+          03 SYOZOKU.
+             05 BU       PIC X(12).
+             05 KA       PIC X(10).
+             05 KAKARI   PIC X(10).
