@@ -0,0 +1,18 @@
+      *****************************************************************
+      *  AUDITREC.CPY
+      *  AUDIT JOURNAL (AUDITJRN) RECORD LAYOUT.  ONE RECORD PER
+      *  CHANGED FIELD, WRITTEN BY AUDITLOG FOR EVERY UPDATE TO A
+      *  SHIMEI OR SYOZOKU FIELD ON THE EMPLOYEE MASTER.
+      *****************************************************************
+       01 AUDIT-RECORD.
+          03 AUD-TIMESTAMP    PIC X(21).
+          03 FILLER           PIC X     VALUE SPACE.
+          03 AUD-USERID       PIC X(08).
+          03 FILLER           PIC X     VALUE SPACE.
+          03 AUD-EMP-ID       PIC X(06).
+          03 FILLER           PIC X     VALUE SPACE.
+          03 AUD-FIELD-NAME   PIC X(11).
+          03 FILLER           PIC X     VALUE SPACE.
+          03 AUD-BEFORE-IMAGE PIC X(20).
+          03 FILLER           PIC X     VALUE SPACE.
+          03 AUD-AFTER-IMAGE  PIC X(20).
