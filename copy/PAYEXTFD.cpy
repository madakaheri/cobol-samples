@@ -0,0 +1,12 @@
+      *****************************************************************
+      *  PAYEXTFD.CPY
+      *  PAYROLL EXTRACT (PAYEXTR FILE) FIXED-WIDTH RECORD LAYOUT,
+      *  AGREED WITH PAYROLL: EMP-ID, SHIMEI AND SYOZOKU FIELDS.
+      *****************************************************************
+       01 PAYEXT-RECORD.
+          03 PAYEXT-EMP-ID      PIC X(06).
+          03 PAYEXT-MYOUJI      PIC X(20).
+          03 PAYEXT-NAMAE       PIC X(20).
+          03 PAYEXT-BU          PIC X(12).
+          03 PAYEXT-KA          PIC X(10).
+          03 PAYEXT-KAKARI      PIC X(10).
