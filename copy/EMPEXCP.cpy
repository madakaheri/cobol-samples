@@ -0,0 +1,16 @@
+      *****************************************************************
+      *  EMPEXCP.CPY
+      *  HIRE-DATE EXCEPTION REPORT RECORD LAYOUT (EMPEXCP FILE).
+      *  ONE LINE PER EMPLOYEE WHOSE NYUSYABI FAILED CALENDAR-DATE
+      *  VALIDATION IN SAMPLE02.
+      *****************************************************************
+       01 EMPEXCP-RECORD.
+          03 EXC-EMP-ID      PIC X(06).
+          03 FILLER          PIC X     VALUE SPACE.
+          03 EXC-SHIMEI.
+             05 EXC-MYOUJI   PIC X(20).
+             05 EXC-NAMAE    PIC X(20).
+          03 FILLER          PIC X     VALUE SPACE.
+          03 EXC-NYUSYABI    PIC X(10).
+          03 FILLER          PIC X     VALUE SPACE.
+          03 EXC-REASON      PIC X(40).
