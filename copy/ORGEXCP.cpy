@@ -0,0 +1,15 @@
+      *****************************************************************
+      *  ORGEXCP.CPY
+      *  SYOZOKU/ORGMAST RECONCILIATION EXCEPTION REPORT RECORD
+      *  LAYOUT (ORGEXCP FILE).  ONE LINE PER EMPLOYEE WHOSE BU/KA/
+      *  KAKARI DID NOT MATCH A RECORD ON THE ORGANIZATION MASTER.
+      *****************************************************************
+       01 ORGEXCP-RECORD.
+          03 OXC-EMP-ID       PIC X(06).
+          03 FILLER           PIC X     VALUE SPACE.
+          03 OXC-SYOZOKU.
+             05 OXC-BU        PIC X(12).
+             05 OXC-KA        PIC X(10).
+             05 OXC-KAKARI    PIC X(10).
+          03 FILLER           PIC X     VALUE SPACE.
+          03 OXC-REASON       PIC X(40).
