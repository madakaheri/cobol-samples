@@ -0,0 +1,25 @@
+      *****************************************************************
+      *  EMPTRAN.CPY
+      *  EMPLOYEE MAINTENANCE TRANSACTION RECORD (EMPTRAN FILE).
+      *  ONE TRANSACTION PER LINE, KEYED BY TRAN-EMP-ID.
+      *  TRAN-CODE: "A" = ADD, "C" = CHANGE, "D" = DELETE.  ADD REQUIRES
+      *  EVERY FIELD BELOW.  CHANGE ONLY APPLIES TO THE SHIMEI/SYOZOKU
+      *  FIELDS (MYOUJI/NAMAE/MYOUJI-KANA/NAMAE-KANA/BU/KA/KAKARI) PER
+      *  REQ006 - ANY OF THOSE LEFT BLANK MEANS "NO CHANGE" TO THAT
+      *  FIELD.  TRAN-NEN/TRAN-TUKI/TRAN-HI ARE NOT CHANGEABLE; THEY
+      *  ARE READ ONLY ON AN ADD TRANSACTION.
+      *****************************************************************
+       01 EMPTRAN-RECORD.
+          03 TRAN-CODE          PIC X(01).
+          03 TRAN-EMP-ID        PIC X(06).
+          03 TRAN-MYOUJI        PIC X(20).
+          03 TRAN-NAMAE         PIC X(20).
+          03 TRAN-MYOUJI-KANA   PIC X(20).
+          03 TRAN-NAMAE-KANA    PIC X(20).
+          03 TRAN-NEN           PIC X(04).
+          03 TRAN-TUKI          PIC X(02).
+          03 TRAN-HI            PIC X(02).
+          03 TRAN-BU            PIC X(12).
+          03 TRAN-KA            PIC X(10).
+          03 TRAN-KAKARI        PIC X(10).
+          03 TRAN-USERID        PIC X(08).
