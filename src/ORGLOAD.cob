@@ -0,0 +1,92 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ORGLOAD.
+       AUTHOR. MADAKA HERI.
+       DATE-WRITTEN. 2024/09/19.
+
+      ***************************************************************
+      *  ONE-TIME/REFRESH LOADER FOR THE ORGMAST INDEXED FILE.
+      *  BUILDS ORGMAST FROM A SEQUENTIAL EXTRACT OF VALID BU/KA/
+      *  KAKARI COMBINATIONS (ORGSEED), KEPT SEPARATE FROM SAMPLE05
+      *  SO THE RECONCILIATION JOB STAYS A PLAIN READ-ONLY JOB.
+      ***************************************************************
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. MAC.
+       OBJECT-COMPUTER. MAC.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ORGSEED ASSIGN TO "ORGSEED"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-ORGSEED-STATUS.
+
+           SELECT ORGMAST ASSIGN TO "ORGMAST"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS ORG-CODE
+               FILE STATUS IS WS-ORGMAST-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ORGSEED
+           LABEL RECORDS ARE STANDARD.
+       01 ORGSEED-RECORD          PIC X(32).
+
+       FD  ORGMAST
+           LABEL RECORDS ARE STANDARD.
+           COPY ORGREC.
+
+       WORKING-STORAGE SECTION.
+       01 WS-ORGSEED-STATUS       PIC X(02).
+       01 WS-ORGMAST-STATUS       PIC X(02).
+       01 WS-EOF-SW               PIC X     VALUE "N".
+          88 WS-EOF                         VALUE "Y".
+       01 WS-LOAD-COUNT           PIC 9(06) VALUE ZERO.
+
+       PROCEDURE DIVISION.
+       0000-MAIN.
+           PERFORM 1000-INITIALIZE.
+           PERFORM 2000-LOAD-RECORD UNTIL WS-EOF.
+           PERFORM 9000-TERMINATE.
+           STOP RUN.
+
+       1000-INITIALIZE.
+           OPEN INPUT ORGSEED.
+           OPEN OUTPUT ORGMAST.
+           IF WS-ORGSEED-STATUS NOT = "00"
+               DISPLAY "ORGLOAD: ORGSEED OPEN FAILED, STATUS="
+                   WS-ORGSEED-STATUS
+               MOVE "Y" TO WS-EOF-SW
+           ELSE
+               IF WS-ORGMAST-STATUS NOT = "00"
+                   DISPLAY "ORGLOAD: ORGMAST OPEN FAILED, STATUS="
+                       WS-ORGMAST-STATUS
+                   MOVE "Y" TO WS-EOF-SW
+               ELSE
+                   PERFORM 2100-READ-ORGSEED
+               END-IF
+           END-IF.
+
+       2000-LOAD-RECORD.
+           MOVE ORGSEED-RECORD(01:12) TO ORG-BU.
+           MOVE ORGSEED-RECORD(13:10) TO ORG-KA.
+           MOVE ORGSEED-RECORD(23:10) TO ORG-KAKARI.
+           WRITE ORG-RECORD
+               INVALID KEY
+                   DISPLAY "ORGLOAD: DUPLICATE ORG-CODE " ORG-CODE
+           END-WRITE.
+           ADD 1 TO WS-LOAD-COUNT.
+           PERFORM 2100-READ-ORGSEED.
+
+       2100-READ-ORGSEED.
+           READ ORGSEED
+               AT END
+                   MOVE "Y" TO WS-EOF-SW
+           END-READ.
+
+       9000-TERMINATE.
+           CLOSE ORGSEED.
+           CLOSE ORGMAST.
+           DISPLAY "ORGLOAD: " WS-LOAD-COUNT " RECORDS LOADED".
+
+       END PROGRAM ORGLOAD.
