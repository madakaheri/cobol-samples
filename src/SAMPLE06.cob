@@ -0,0 +1,189 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SAMPLE06.
+       AUTHOR. MADAKA HERI.
+       DATE-WRITTEN. 2026/08/08.
+
+      ***************************************************************
+      *  DUPLICATE-NAME DETECTION REPORT.
+      *  SORTS EMPMAST BY MYOUJI/NAMAE AND FLAGS EVERY GROUP OF TWO
+      *  OR MORE EMPLOYEES SHARING THE SAME MYOUJI+NAMAE SO DATA-
+      *  ENTRY DUPLICATES ARE CAUGHT BEFORE THEY CAUSE MIS-ROUTED
+      *  PAPERWORK.
+      ***************************************************************
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. MAC.
+       OBJECT-COMPUTER. MAC.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT EMPMAST ASSIGN TO "EMPMAST"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS EMP-ID
+               FILE STATUS IS WS-EMPMAST-STATUS.
+
+           SELECT DUPRPT ASSIGN TO "DUPRPT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-DUPRPT-STATUS.
+
+           SELECT SORT-WORK ASSIGN TO "SORTWK1".
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  EMPMAST
+           LABEL RECORDS ARE STANDARD.
+           COPY EMPREC.
+
+       FD  DUPRPT
+           LABEL RECORDS ARE STANDARD.
+       01 DUPRPT-LINE             PIC X(80).
+
+       SD  SORT-WORK.
+       01  SORT-RECORD.
+           03 SRT-EMP-ID          PIC X(06).
+           03 SRT-SHIMEI.
+              05 SRT-MYOUJI       PIC X(20).
+              05 SRT-NAMAE        PIC X(20).
+              05 SRT-MYOUJI-KANA  PIC X(20).
+              05 SRT-NAMAE-KANA   PIC X(20).
+           03 SRT-NYUSYABI        PIC X(10).
+           03 SRT-SYOZOKU         PIC X(32).
+
+       WORKING-STORAGE SECTION.
+       01 WS-EMPMAST-STATUS       PIC X(02).
+       01 WS-DUPRPT-STATUS        PIC X(02).
+       01 WS-SORT-EOF-SW          PIC X     VALUE "N".
+          88 WS-SORT-EOF                    VALUE "Y".
+       01 WS-FIRST-RECORD-SW      PIC X     VALUE "Y".
+          88 WS-FIRST-RECORD                VALUE "Y"
+                                      WHEN SET TO FALSE IS "N".
+
+       01 WS-PREV-MYOUJI          PIC X(20) VALUE SPACES.
+       01 WS-PREV-NAMAE           PIC X(20) VALUE SPACES.
+
+       01 WS-DUP-BUFFER.
+          03 WS-DUP-ENTRY OCCURS 50 TIMES.
+             05 WS-DUP-EMP-ID     PIC X(06).
+       01 WS-DUP-COUNT            PIC 9(02) VALUE ZERO.
+       01 WS-DUP-OMITTED          PIC 9(04) VALUE ZERO.
+       01 WS-DUP-IX               PIC 9(02) VALUE ZERO.
+       01 WS-GROUP-COUNT          PIC 9(04) VALUE ZERO.
+
+       01 WS-HEADING-1            PIC X(40)
+          VALUE "DUPLICATE NAME DETECTION REPORT".
+
+       01 WS-DUP-HEADING.
+          03 FILLER               PIC X(12) VALUE "DUPLICATE: ".
+          03 WS-DHD-MYOUJI        PIC X(20).
+          03 FILLER               PIC X(01) VALUE SPACES.
+          03 WS-DHD-NAMAE         PIC X(20).
+
+       01 WS-DUP-DETAIL-LINE.
+          03 FILLER               PIC X(12) VALUE SPACES.
+          03 FILLER               PIC X(08) VALUE "EMP-ID: ".
+          03 WS-DTL-EMP-ID        PIC X(06).
+
+       01 WS-DUP-OMITTED-LINE.
+          03 FILLER            PIC X(12) VALUE SPACES.
+          03 FILLER            PIC X(02) VALUE "+ ".
+          03 WS-OMT-COUNT      PIC ZZZ9.
+          03 FILLER            PIC X(18) VALUE " MORE (LIST LIMIT)".
+
+       01 WS-SUMMARY-LINE.
+          03 FILLER               PIC X(25)
+             VALUE "TOTAL DUPLICATE GROUPS: ".
+          03 WS-SUM-GROUP-COUNT   PIC ZZZ9.
+
+       01 WS-NONE-FOUND-LINE      PIC X(40)
+          VALUE "NO DUPLICATE NAMES FOUND".
+
+       PROCEDURE DIVISION.
+       0000-MAIN.
+           OPEN OUTPUT DUPRPT.
+           MOVE WS-HEADING-1 TO DUPRPT-LINE.
+           WRITE DUPRPT-LINE.
+           SORT SORT-WORK
+               ON ASCENDING KEY SRT-MYOUJI SRT-NAMAE SRT-EMP-ID
+               USING EMPMAST
+               OUTPUT PROCEDURE IS 3000-PRINT-REPORT.
+           PERFORM 3900-PRINT-SUMMARY.
+           CLOSE DUPRPT.
+           STOP RUN.
+
+       3000-PRINT-REPORT.
+           RETURN SORT-WORK
+               AT END
+                   MOVE "Y" TO WS-SORT-EOF-SW
+           END-RETURN.
+           PERFORM UNTIL WS-SORT-EOF
+               PERFORM 3100-PROCESS-SORTED-RECORD
+               RETURN SORT-WORK
+                   AT END
+                       MOVE "Y" TO WS-SORT-EOF-SW
+               END-RETURN
+           END-PERFORM.
+           IF NOT WS-FIRST-RECORD
+               PERFORM 3400-BREAK-GROUP
+           END-IF.
+
+       3100-PROCESS-SORTED-RECORD.
+           IF WS-FIRST-RECORD
+               PERFORM 3200-START-GROUP
+               SET WS-FIRST-RECORD TO FALSE
+           ELSE
+               IF SRT-MYOUJI = WS-PREV-MYOUJI
+                   AND SRT-NAMAE = WS-PREV-NAMAE
+                   PERFORM 3300-ADD-TO-GROUP
+               ELSE
+                   PERFORM 3400-BREAK-GROUP
+                   PERFORM 3200-START-GROUP
+               END-IF
+           END-IF.
+
+       3200-START-GROUP.
+           MOVE SRT-MYOUJI TO WS-PREV-MYOUJI.
+           MOVE SRT-NAMAE  TO WS-PREV-NAMAE.
+           MOVE 1 TO WS-DUP-COUNT.
+           MOVE ZERO TO WS-DUP-OMITTED.
+           MOVE SRT-EMP-ID TO WS-DUP-EMP-ID(1).
+
+       3300-ADD-TO-GROUP.
+           IF WS-DUP-COUNT < 50
+               ADD 1 TO WS-DUP-COUNT
+               MOVE SRT-EMP-ID TO WS-DUP-EMP-ID(WS-DUP-COUNT)
+           ELSE
+               ADD 1 TO WS-DUP-OMITTED
+           END-IF.
+
+       3400-BREAK-GROUP.
+           IF WS-DUP-COUNT > 1
+               MOVE WS-PREV-MYOUJI TO WS-DHD-MYOUJI
+               MOVE WS-PREV-NAMAE  TO WS-DHD-NAMAE
+               MOVE WS-DUP-HEADING TO DUPRPT-LINE
+               WRITE DUPRPT-LINE
+               PERFORM VARYING WS-DUP-IX FROM 1 BY 1
+                   UNTIL WS-DUP-IX > WS-DUP-COUNT
+                   MOVE WS-DUP-EMP-ID(WS-DUP-IX) TO WS-DTL-EMP-ID
+                   MOVE WS-DUP-DETAIL-LINE TO DUPRPT-LINE
+                   WRITE DUPRPT-LINE
+               END-PERFORM
+               IF WS-DUP-OMITTED > 0
+                   MOVE WS-DUP-OMITTED TO WS-OMT-COUNT
+                   MOVE WS-DUP-OMITTED-LINE TO DUPRPT-LINE
+                   WRITE DUPRPT-LINE
+               END-IF
+               ADD 1 TO WS-GROUP-COUNT
+           END-IF.
+
+       3900-PRINT-SUMMARY.
+           IF WS-GROUP-COUNT = 0
+               MOVE WS-NONE-FOUND-LINE TO DUPRPT-LINE
+               WRITE DUPRPT-LINE
+           ELSE
+               MOVE WS-GROUP-COUNT TO WS-SUM-GROUP-COUNT
+               MOVE WS-SUMMARY-LINE TO DUPRPT-LINE
+               WRITE DUPRPT-LINE
+           END-IF.
+
+       END PROGRAM SAMPLE06.
