@@ -0,0 +1,184 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SAMPLE04.
+       AUTHOR. MADAKA HERI.
+       DATE-WRITTEN. 2024/09/19.
+
+      ***************************************************************
+      *  MONTH-END NEW-HIRE TREND REPORT.
+      *  SORTS EMPMAST BY NYUSYABI (NEN/TUKI) AND PRINTS A COUNT OF
+      *  NEW HIRES PER MONTH, A TOTAL PER YEAR, AND A YEAR-OVER-YEAR
+      *  CHANGE AGAINST THE PRIOR YEAR'S TOTAL.
+      ***************************************************************
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. MAC.
+       OBJECT-COMPUTER. MAC.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT EMPMAST ASSIGN TO "EMPMAST"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS EMP-ID
+               FILE STATUS IS WS-EMPMAST-STATUS.
+
+           SELECT TRENDRPT ASSIGN TO "TRENDRPT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-TRENDRPT-STATUS.
+
+           SELECT SORT-WORK ASSIGN TO "SORTWK1".
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  EMPMAST
+           LABEL RECORDS ARE STANDARD.
+           COPY EMPREC.
+
+       FD  TRENDRPT
+           LABEL RECORDS ARE STANDARD.
+       01 TRENDRPT-LINE           PIC X(80).
+
+       SD  SORT-WORK.
+       01  SORT-RECORD.
+           03 SRT-EMP-ID          PIC X(06).
+           03 SRT-SHIMEI          PIC X(80).
+           03 SRT-NYUSYABI.
+              05 SRT-NEN          PIC X(04).
+              05 FILLER           PIC X.
+              05 SRT-TUKI         PIC X(02).
+              05 FILLER           PIC X.
+              05 SRT-HI           PIC X(02).
+           03 SRT-SYOZOKU         PIC X(32).
+
+       WORKING-STORAGE SECTION.
+       01 WS-EMPMAST-STATUS       PIC X(02).
+       01 WS-TRENDRPT-STATUS      PIC X(02).
+       01 WS-SORT-EOF-SW          PIC X     VALUE "N".
+          88 WS-SORT-EOF                    VALUE "Y".
+       01 WS-FIRST-RECORD-SW      PIC X     VALUE "Y".
+          88 WS-FIRST-RECORD                VALUE "Y"
+                                      WHEN SET TO FALSE IS "N".
+       01 WS-PRIOR-YEAR-SW        PIC X     VALUE "N".
+          88 WS-PRIOR-YEAR-EXISTS            VALUE "Y".
+
+       01 WS-PREV-NEN             PIC X(04) VALUE SPACES.
+       01 WS-PREV-TUKI            PIC X(02) VALUE SPACES.
+
+       01 WS-MONTH-COUNT          PIC 9(05) VALUE ZERO.
+       01 WS-YEAR-COUNT           PIC 9(06) VALUE ZERO.
+       01 WS-PRIOR-YEAR-TOTAL     PIC 9(06) VALUE ZERO.
+       01 WS-YEAR-DIFF            PIC S9(06) VALUE ZERO.
+       01 WS-YEAR-DIFF-EDIT       PIC +++++9.
+
+       01 WS-HEADING-1            PIC X(40)
+          VALUE "MONTHLY NEW-HIRE TREND REPORT".
+       01 WS-HEADING-2            PIC X(40)
+          VALUE "NEN-TUKI       HIRES".
+
+       01 WS-DETAIL-LINE.
+          03 FILLER               PIC X(02) VALUE SPACES.
+          03 WS-DTL-NEN           PIC X(04).
+          03 FILLER               PIC X     VALUE "-".
+          03 WS-DTL-TUKI          PIC X(02).
+          03 FILLER               PIC X(08) VALUE SPACES.
+          03 WS-DTL-COUNT         PIC ZZZZ9.
+
+       01 WS-YEAR-TOTAL-LINE.
+          03 FILLER               PIC X(02) VALUE SPACES.
+          03 FILLER               PIC X(05) VALUE "YEAR ".
+          03 WS-YRT-NEN           PIC X(04).
+          03 FILLER               PIC X(08) VALUE " TOTAL: ".
+          03 WS-YRT-COUNT         PIC ZZZZZ9.
+          03 FILLER               PIC X(16) VALUE "   YOY CHANGE: ".
+          03 WS-YRT-DIFF          PIC +++++9.
+
+       01 WS-YEAR-FIRST-LINE.
+          03 FILLER               PIC X(02) VALUE SPACES.
+          03 FILLER               PIC X(05) VALUE "YEAR ".
+          03 WS-YF-NEN            PIC X(04).
+          03 FILLER               PIC X(08) VALUE " TOTAL: ".
+          03 WS-YF-COUNT          PIC ZZZZZ9.
+          03 FILLER               PIC X(20) VALUE "   YOY CHANGE: N/A".
+
+       PROCEDURE DIVISION.
+       0000-MAIN.
+           OPEN OUTPUT TRENDRPT.
+           MOVE WS-HEADING-1 TO TRENDRPT-LINE.
+           WRITE TRENDRPT-LINE.
+           MOVE WS-HEADING-2 TO TRENDRPT-LINE.
+           WRITE TRENDRPT-LINE.
+           SORT SORT-WORK
+               ON ASCENDING KEY SRT-NEN SRT-TUKI SRT-EMP-ID
+               USING EMPMAST
+               OUTPUT PROCEDURE IS 3000-PRINT-REPORT.
+           CLOSE TRENDRPT.
+           STOP RUN.
+
+       3000-PRINT-REPORT.
+           RETURN SORT-WORK
+               AT END
+                   MOVE "Y" TO WS-SORT-EOF-SW
+           END-RETURN.
+           PERFORM UNTIL WS-SORT-EOF
+               PERFORM 3100-PROCESS-SORTED-RECORD
+               RETURN SORT-WORK
+                   AT END
+                       MOVE "Y" TO WS-SORT-EOF-SW
+               END-RETURN
+           END-PERFORM.
+           PERFORM 3900-FINAL-BREAKS.
+
+       3100-PROCESS-SORTED-RECORD.
+           IF WS-FIRST-RECORD
+               MOVE SRT-NEN  TO WS-PREV-NEN
+               MOVE SRT-TUKI TO WS-PREV-TUKI
+               SET WS-FIRST-RECORD TO FALSE
+           ELSE
+               IF SRT-NEN NOT = WS-PREV-NEN
+                   PERFORM 3500-BREAK-MONTH
+                   PERFORM 3600-BREAK-YEAR
+                   MOVE SRT-NEN  TO WS-PREV-NEN
+                   MOVE SRT-TUKI TO WS-PREV-TUKI
+               ELSE
+                   IF SRT-TUKI NOT = WS-PREV-TUKI
+                       PERFORM 3500-BREAK-MONTH
+                       MOVE SRT-TUKI TO WS-PREV-TUKI
+                   END-IF
+               END-IF
+           END-IF.
+
+           ADD 1 TO WS-MONTH-COUNT WS-YEAR-COUNT.
+
+       3500-BREAK-MONTH.
+           MOVE WS-PREV-NEN  TO WS-DTL-NEN.
+           MOVE WS-PREV-TUKI TO WS-DTL-TUKI.
+           MOVE WS-MONTH-COUNT TO WS-DTL-COUNT.
+           MOVE WS-DETAIL-LINE TO TRENDRPT-LINE.
+           WRITE TRENDRPT-LINE.
+           MOVE ZERO TO WS-MONTH-COUNT.
+
+       3600-BREAK-YEAR.
+           IF WS-PRIOR-YEAR-EXISTS
+               COMPUTE WS-YEAR-DIFF =
+                   WS-YEAR-COUNT - WS-PRIOR-YEAR-TOTAL
+               MOVE WS-PREV-NEN    TO WS-YRT-NEN
+               MOVE WS-YEAR-COUNT  TO WS-YRT-COUNT
+               MOVE WS-YEAR-DIFF   TO WS-YRT-DIFF
+               MOVE WS-YEAR-TOTAL-LINE TO TRENDRPT-LINE
+           ELSE
+               MOVE WS-PREV-NEN    TO WS-YF-NEN
+               MOVE WS-YEAR-COUNT  TO WS-YF-COUNT
+               MOVE WS-YEAR-FIRST-LINE TO TRENDRPT-LINE
+               SET WS-PRIOR-YEAR-EXISTS TO TRUE
+           END-IF.
+           WRITE TRENDRPT-LINE.
+           MOVE WS-YEAR-COUNT TO WS-PRIOR-YEAR-TOTAL.
+           MOVE ZERO TO WS-YEAR-COUNT.
+
+       3900-FINAL-BREAKS.
+           IF NOT WS-FIRST-RECORD
+               PERFORM 3500-BREAK-MONTH
+               PERFORM 3600-BREAK-YEAR
+           END-IF.
+
+       END PROGRAM SAMPLE04.
