@@ -0,0 +1,115 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SAMPLE05.
+       AUTHOR. MADAKA HERI.
+       DATE-WRITTEN. 2026/08/08.
+
+      ***************************************************************
+      *  SYOZOKU/ORGMAST RECONCILIATION.
+      *  READS EMPMAST AND CROSS-REFERENCES EACH EMPLOYEE'S BU/KA/
+      *  KAKARI AGAINST THE ORGANIZATION MASTER (ORGMAST) BUILT BY
+      *  ORGLOAD.  EMPLOYEES WHOSE SYOZOKU DOES NOT MATCH A VALID
+      *  ORG-CODE ARE WRITTEN TO ORGEXCP SO ORPHANED OR MISSPELLED
+      *  BU/KA/KAKARI COMBINATIONS SURFACE INSTEAD OF SILENTLY
+      *  SPLITTING HEADCOUNTS ON THE ORG REPORTS.
+      ***************************************************************
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. MAC.
+       OBJECT-COMPUTER. MAC.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT EMPMAST ASSIGN TO "EMPMAST"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS EMP-ID
+               FILE STATUS IS WS-EMPMAST-STATUS.
+
+           SELECT ORGMAST ASSIGN TO "ORGMAST"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS RANDOM
+               RECORD KEY IS ORG-CODE
+               FILE STATUS IS WS-ORGMAST-STATUS.
+
+           SELECT ORGEXCP ASSIGN TO "ORGEXCP"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-ORGEXCP-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  EMPMAST
+           LABEL RECORDS ARE STANDARD.
+           COPY EMPREC.
+
+       FD  ORGMAST
+           LABEL RECORDS ARE STANDARD.
+           COPY ORGREC.
+
+       FD  ORGEXCP
+           LABEL RECORDS ARE STANDARD.
+           COPY ORGEXCP.
+
+       WORKING-STORAGE SECTION.
+       01 WS-EMPMAST-STATUS       PIC X(02).
+       01 WS-ORGMAST-STATUS       PIC X(02).
+       01 WS-ORGEXCP-STATUS       PIC X(02).
+       01 WS-EOF-SW               PIC X     VALUE "N".
+          88 WS-EOF                         VALUE "Y".
+
+       01 WS-VALID-COUNT          PIC 9(06) VALUE ZERO.
+       01 WS-EXCEPTION-COUNT      PIC 9(06) VALUE ZERO.
+
+       PROCEDURE DIVISION.
+       0000-MAIN.
+           PERFORM 1000-INITIALIZE.
+           PERFORM 2000-PROCESS-EMPLOYEE UNTIL WS-EOF.
+           PERFORM 9000-TERMINATE.
+           STOP RUN.
+
+       1000-INITIALIZE.
+           OPEN INPUT EMPMAST.
+           OPEN INPUT ORGMAST.
+           OPEN OUTPUT ORGEXCP.
+           IF WS-EMPMAST-STATUS NOT = "00"
+               DISPLAY "SAMPLE05: EMPMAST OPEN FAILED, STATUS="
+                   WS-EMPMAST-STATUS
+               MOVE "Y" TO WS-EOF-SW
+           ELSE
+               PERFORM 2100-READ-EMPMAST
+           END-IF.
+
+       2000-PROCESS-EMPLOYEE.
+           MOVE BU     TO ORG-BU.
+           MOVE KA     TO ORG-KA.
+           MOVE KAKARI TO ORG-KAKARI.
+           READ ORGMAST
+               INVALID KEY
+                   PERFORM 2200-WRITE-EXCEPTION
+               NOT INVALID KEY
+                   ADD 1 TO WS-VALID-COUNT
+           END-READ.
+           PERFORM 2100-READ-EMPMAST.
+
+       2100-READ-EMPMAST.
+           READ EMPMAST NEXT RECORD
+               AT END
+                   MOVE "Y" TO WS-EOF-SW
+           END-READ.
+
+       2200-WRITE-EXCEPTION.
+           MOVE EMP-ID  TO OXC-EMP-ID.
+           MOVE BU      TO OXC-BU.
+           MOVE KA      TO OXC-KA.
+           MOVE KAKARI  TO OXC-KAKARI.
+           MOVE "BU/KA/KAKARI NOT ON ORGMAST" TO OXC-REASON.
+           WRITE ORGEXCP-RECORD.
+           ADD 1 TO WS-EXCEPTION-COUNT.
+
+       9000-TERMINATE.
+           CLOSE EMPMAST.
+           CLOSE ORGMAST.
+           CLOSE ORGEXCP.
+           DISPLAY "SAMPLE05: " WS-VALID-COUNT " VALID, "
+               WS-EXCEPTION-COUNT " EXCEPTION(S)".
+
+       END PROGRAM SAMPLE05.
