@@ -4,38 +4,269 @@
        DATE-WRITTEN. 2024/09/19.
        DATE-COMPILED. 2024/09/19.
 
+      ***************************************************************
+      *  MORNING ROSTER PRINT.
+      *  READS EMPMAST AND DISPLAYS EVERY EMPLOYEE RECORD.
+      ***************************************************************
        ENVIRONMENT DIVISION.
        CONFIGURATION SECTION.
        SOURCE-COMPUTER. MAC.
        OBJECT-COMPUTER. MAC.
 
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT EMPMAST ASSIGN TO "EMPMAST"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS EMP-ID
+               FILE STATUS IS WS-EMPMAST-STATUS.
+
+           SELECT EMPEXCP ASSIGN TO "EMPEXCP"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-EMPEXCP-STATUS.
+
+           SELECT CHKPT ASSIGN TO "SAMPLE02.CKP"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CHKPT-STATUS.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  EMPMAST
+           LABEL RECORDS ARE STANDARD.
+           COPY EMPREC.
+
+       FD  EMPEXCP
+           LABEL RECORDS ARE STANDARD.
+           COPY EMPEXCP.
+
+       FD  CHKPT
+           LABEL RECORDS ARE STANDARD.
+       01 CHKPT-RECORD.
+          03 CKPT-LAST-EMP-ID     PIC X(06).
+          03 FILLER               PIC X     VALUE SPACE.
+          03 CKPT-COUNT           PIC 9(06).
+
        WORKING-STORAGE SECTION.
-       01 SHIMEI.
-          03 MYOUJI   PIC X(08).
-          03 NAMAE    PIC X(08) VALUE "NANASI".
-       01 NYUSYABI.
-          03 NEN      PIC X(04).
-          03 KUGIRI1  PIC X     VALUE ".".
-          03 TUKI     PIC X(02).
-          03 KUGIRI2  PIC X     VALUE ".".
-          03 HI       PIC X(02) VALUE "01".
-       01 SYOZOKU.
-          03 BU       PIC X(12).
-          03 KA       PIC X(10).
-          03 KAKARI   PIC X(10).
+       01 WS-EMPMAST-STATUS       PIC X(02).
+       01 WS-EMPEXCP-STATUS       PIC X(02).
+       01 WS-CHKPT-STATUS         PIC X(02).
+       01 WS-EOF-SW               PIC X     VALUE "N".
+          88 WS-EOF                         VALUE "Y".
 
-       PROCEDURE DIVISION.
-           MOVE "MADAKA" TO MYOUJI.
-           MOVE "HERI" TO NAMAE.
-           MOVE "2024" TO NEN.
-           MOVE "10" TO TUKI.
-           MOVE "KAKIGORI-YA" TO BU.
+       01 WS-RESTART-SW           PIC X     VALUE "N".
+          88 WS-RESTART-REQUIRED            VALUE "Y".
+       01 WS-RESTART-KEY          PIC X(06) VALUE SPACES.
+       01 WS-CHECKPOINT-INTERVAL  PIC 9(06) VALUE 50.
+       01 WS-PROCESSED-COUNT      PIC 9(06) VALUE ZERO.
+
+       01 WS-DATE-VALID-SW        PIC X     VALUE "Y".
+          88 WS-DATE-VALID                  VALUE "Y".
+          88 WS-DATE-INVALID                VALUE "N".
+       01 WS-REJECT-REASON        PIC X(40).
+
+       01 WS-NEN-N                PIC 9(04).
+       01 WS-TUKI-N               PIC 9(02).
+       01 WS-HI-N                 PIC 9(02).
+       01 WS-MAX-DAY              PIC 9(02).
+       01 WS-LEAP-SW              PIC X     VALUE "N".
+          88 WS-LEAP-YEAR                   VALUE "Y"
+                                      WHEN SET TO FALSE IS "N".
 
-           DISPLAY SHIMEI.
-           DISPLAY NYUSYABI.
-           DISPLAY BU.
+       01 WS-DAYS-TABLE-VALUES.
+          03 FILLER               PIC 9(02) VALUE 31.
+          03 FILLER               PIC 9(02) VALUE 28.
+          03 FILLER               PIC 9(02) VALUE 31.
+          03 FILLER               PIC 9(02) VALUE 30.
+          03 FILLER               PIC 9(02) VALUE 31.
+          03 FILLER               PIC 9(02) VALUE 30.
+          03 FILLER               PIC 9(02) VALUE 31.
+          03 FILLER               PIC 9(02) VALUE 31.
+          03 FILLER               PIC 9(02) VALUE 30.
+          03 FILLER               PIC 9(02) VALUE 31.
+          03 FILLER               PIC 9(02) VALUE 30.
+          03 FILLER               PIC 9(02) VALUE 31.
+       01 WS-DAYS-TABLE REDEFINES WS-DAYS-TABLE-VALUES.
+          03 WS-DAYS-IN-MONTH     PIC 9(02) OCCURS 12 TIMES.
 
+       PROCEDURE DIVISION.
+       0000-MAIN.
+           PERFORM 1000-INITIALIZE.
+           PERFORM 2000-PROCESS-EMPLOYEE UNTIL WS-EOF.
+           PERFORM 9000-TERMINATE.
            STOP RUN.
 
-       END PROGRAM SAMPLE02.
\ No newline at end of file
+       1000-INITIALIZE.
+           PERFORM 1100-CHECK-RESTART.
+           OPEN INPUT EMPMAST.
+           PERFORM 1150-OPEN-EMPEXCP.
+           PERFORM 1160-OPEN-CHKPT.
+           IF WS-EMPMAST-STATUS NOT = "00"
+               DISPLAY "SAMPLE02: EMPMAST OPEN FAILED, STATUS="
+                   WS-EMPMAST-STATUS
+               MOVE "Y" TO WS-EOF-SW
+           ELSE
+               IF WS-EMPEXCP-STATUS NOT = "00"
+                   DISPLAY "SAMPLE02: EMPEXCP OPEN FAILED, STATUS="
+                       WS-EMPEXCP-STATUS
+                   MOVE "Y" TO WS-EOF-SW
+               ELSE
+                   IF WS-CHKPT-STATUS NOT = "00"
+                       DISPLAY "SAMPLE02: CHKPT OPEN FAILED, STATUS="
+                           WS-CHKPT-STATUS
+                       MOVE "Y" TO WS-EOF-SW
+                   ELSE
+                       IF WS-RESTART-REQUIRED
+                           MOVE WS-RESTART-KEY TO EMP-ID
+                           START EMPMAST KEY IS GREATER THAN EMP-ID
+                               INVALID KEY
+                                   DISPLAY "SAMPLE02: RESTART KEY "
+                                       WS-RESTART-KEY
+                                       " HAS NO FURTHER RECORDS, "
+                                       "ENDING RUN"
+                                   MOVE "Y" TO WS-EOF-SW
+                           END-START
+                       END-IF
+      *                THE STANDARD LEAVES THE FILE POSITION UNDEFINED
+      *                AFTER A FAILED START, SO DON'T FOLLOW IT WITH A
+      *                SEQUENTIAL READ WHEN THE INVALID KEY ABOVE
+      *                ALREADY SET END-OF-FILE.
+                       IF NOT WS-EOF
+                           PERFORM 2100-READ-EMPMAST
+                       END-IF
+                   END-IF
+               END-IF
+           END-IF.
+
+      *    ON A RESTART, THE PRE-ABEND RUN'S EXCEPTIONS FOR EMPLOYEES
+      *    BEFORE THE CHECKPOINTED KEY ARE STILL SITTING IN EMPEXCP
+      *    AND ARE NEVER RE-VALIDATED (THE START ABOVE SKIPS PAST
+      *    THEM), SO OPEN EXTEND TO KEEP THEM INSTEAD OF TRUNCATING.
+       1150-OPEN-EMPEXCP.
+           IF WS-RESTART-REQUIRED
+               OPEN EXTEND EMPEXCP
+               IF WS-EMPEXCP-STATUS = "35"
+                   OPEN OUTPUT EMPEXCP
+               END-IF
+           ELSE
+               OPEN OUTPUT EMPEXCP
+           END-IF.
+
+      *    MIRRORS 1150-OPEN-EMPEXCP: A RESTARTED RUN MUST EXTEND THE
+      *    EXISTING CHECKPOINT FILE RATHER THAN TRUNCATE IT, OR A
+      *    SECOND ABEND INSIDE ONE CHECKPOINT INTERVAL LOSES THE
+      *    RESTART KEY WRITTEN BY THE FIRST ABEND'S RUN.
+       1160-OPEN-CHKPT.
+           IF WS-RESTART-REQUIRED
+               OPEN EXTEND CHKPT
+               IF WS-CHKPT-STATUS = "35"
+                   OPEN OUTPUT CHKPT
+               END-IF
+           ELSE
+               OPEN OUTPUT CHKPT
+           END-IF.
+
+      *    A RERUN AFTER AN ABEND PICKS UP WHERE THE LAST CHECKPOINT
+      *    LEFT OFF INSTEAD OF REPROCESSING THE WHOLE ROSTER.
+       1100-CHECK-RESTART.
+           OPEN INPUT CHKPT.
+           IF WS-CHKPT-STATUS = "00"
+               PERFORM UNTIL WS-CHKPT-STATUS NOT = "00"
+                   READ CHKPT
+                   IF WS-CHKPT-STATUS = "00"
+                       MOVE CKPT-LAST-EMP-ID TO WS-RESTART-KEY
+                   END-IF
+               END-PERFORM
+               CLOSE CHKPT
+               IF WS-RESTART-KEY NOT = SPACES
+                   SET WS-RESTART-REQUIRED TO TRUE
+                   DISPLAY "SAMPLE02: RESTARTING AFTER EMP-ID "
+                       WS-RESTART-KEY
+               END-IF
+           END-IF.
+
+       2000-PROCESS-EMPLOYEE.
+           PERFORM 2200-VALIDATE-NYUSYABI.
+           IF WS-DATE-VALID
+               DISPLAY SHIMEI
+               DISPLAY NYUSYABI
+               DISPLAY SYOZOKU
+           ELSE
+               PERFORM 2300-WRITE-EXCEPTION
+           END-IF.
+           PERFORM 2400-WRITE-CHECKPOINT.
+           PERFORM 2100-READ-EMPMAST.
+
+       2100-READ-EMPMAST.
+           READ EMPMAST NEXT RECORD
+               AT END
+                   MOVE "Y" TO WS-EOF-SW
+           END-READ.
+
+       2200-VALIDATE-NYUSYABI.
+           SET WS-DATE-VALID TO TRUE.
+           MOVE SPACES TO WS-REJECT-REASON.
+
+           IF NEN IS NOT NUMERIC
+               OR TUKI IS NOT NUMERIC
+               OR HI IS NOT NUMERIC
+               SET WS-DATE-INVALID TO TRUE
+               MOVE "NON-NUMERIC HIRE DATE" TO WS-REJECT-REASON
+           ELSE
+               MOVE NEN TO WS-NEN-N
+               MOVE TUKI TO WS-TUKI-N
+               MOVE HI TO WS-HI-N
+
+               IF WS-TUKI-N < 1 OR WS-TUKI-N > 12
+                   SET WS-DATE-INVALID TO TRUE
+                   MOVE "MONTH OUT OF RANGE 01-12" TO WS-REJECT-REASON
+               END-IF
+           END-IF.
+
+           IF WS-DATE-VALID
+               PERFORM 2210-CHECK-LEAP-YEAR
+               MOVE WS-DAYS-IN-MONTH(WS-TUKI-N) TO WS-MAX-DAY
+               IF WS-TUKI-N = 2 AND WS-LEAP-YEAR
+                   MOVE 29 TO WS-MAX-DAY
+               END-IF
+               IF WS-HI-N < 1 OR WS-HI-N > WS-MAX-DAY
+                   SET WS-DATE-INVALID TO TRUE
+                   STRING "DAY OUT OF RANGE FOR MONTH/YEAR"
+                       DELIMITED BY SIZE INTO WS-REJECT-REASON
+               END-IF
+           END-IF.
+
+       2210-CHECK-LEAP-YEAR.
+           SET WS-LEAP-YEAR TO FALSE.
+           IF FUNCTION MOD(WS-NEN-N, 4) = 0
+               AND (FUNCTION MOD(WS-NEN-N, 100) NOT = 0
+                    OR FUNCTION MOD(WS-NEN-N, 400) = 0)
+               SET WS-LEAP-YEAR TO TRUE
+           END-IF.
+
+       2300-WRITE-EXCEPTION.
+           MOVE EMP-ID      TO EXC-EMP-ID.
+           MOVE MYOUJI      TO EXC-MYOUJI.
+           MOVE NAMAE       TO EXC-NAMAE.
+           MOVE NYUSYABI    TO EXC-NYUSYABI.
+           MOVE WS-REJECT-REASON TO EXC-REASON.
+           WRITE EMPEXCP-RECORD.
+
+       2400-WRITE-CHECKPOINT.
+           ADD 1 TO WS-PROCESSED-COUNT.
+           IF FUNCTION MOD(WS-PROCESSED-COUNT, WS-CHECKPOINT-INTERVAL)
+               = 0
+               MOVE EMP-ID            TO CKPT-LAST-EMP-ID
+               MOVE WS-PROCESSED-COUNT TO CKPT-COUNT
+               WRITE CHKPT-RECORD
+           END-IF.
+
+       9000-TERMINATE.
+           CLOSE EMPMAST.
+           CLOSE EMPEXCP.
+           CLOSE CHKPT.
+      *    RUN FINISHED CLEAN - CLEAR THE CHECKPOINT SO THE NEXT RUN
+      *    STARTS FROM THE BEGINNING INSTEAD OF RESTARTING.
+           OPEN OUTPUT CHKPT.
+           CLOSE CHKPT.
+
+       END PROGRAM SAMPLE02.
