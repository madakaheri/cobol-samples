@@ -0,0 +1,83 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PAYEXTR.
+       AUTHOR. MADAKA HERI.
+       DATE-WRITTEN. 2024/09/19.
+
+      ***************************************************************
+      *  NIGHTLY PAYROLL EXTRACT.
+      *  READS EMPMAST AND WRITES THE FIXED-WIDTH PAYEXTR INTERFACE
+      *  FILE PAYROLL AGREED TO, SO THEIR INTAKE STOPS BEING HAND
+      *  TRANSCRIBED FROM THE SAMPLE02 ROSTER PRINTOUT.
+      ***************************************************************
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. MAC.
+       OBJECT-COMPUTER. MAC.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT EMPMAST ASSIGN TO "EMPMAST"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS EMP-ID
+               FILE STATUS IS WS-EMPMAST-STATUS.
+
+           SELECT PAYEXTR ASSIGN TO "PAYEXTR"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-PAYEXTR-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  EMPMAST
+           LABEL RECORDS ARE STANDARD.
+           COPY EMPREC.
+
+       FD  PAYEXTR
+           LABEL RECORDS ARE STANDARD.
+           COPY PAYEXTFD.
+
+       WORKING-STORAGE SECTION.
+       01 WS-EMPMAST-STATUS       PIC X(02).
+       01 WS-PAYEXTR-STATUS       PIC X(02).
+       01 WS-EOF-SW               PIC X     VALUE "N".
+          88 WS-EOF                         VALUE "Y".
+
+       PROCEDURE DIVISION.
+       0000-MAIN.
+           PERFORM 1000-INITIALIZE.
+           PERFORM 2000-EXTRACT-EMPLOYEE UNTIL WS-EOF.
+           PERFORM 9000-TERMINATE.
+           STOP RUN.
+
+       1000-INITIALIZE.
+           OPEN INPUT EMPMAST.
+           OPEN OUTPUT PAYEXTR.
+           IF WS-EMPMAST-STATUS NOT = "00"
+               DISPLAY "PAYEXTR: EMPMAST OPEN FAILED, STATUS="
+                   WS-EMPMAST-STATUS
+               MOVE "Y" TO WS-EOF-SW
+           ELSE
+               PERFORM 2100-READ-EMPMAST
+           END-IF.
+
+       2000-EXTRACT-EMPLOYEE.
+           MOVE EMP-ID TO PAYEXT-EMP-ID.
+           MOVE MYOUJI TO PAYEXT-MYOUJI.
+           MOVE NAMAE  TO PAYEXT-NAMAE.
+           MOVE BU     TO PAYEXT-BU.
+           MOVE KA     TO PAYEXT-KA.
+           MOVE KAKARI TO PAYEXT-KAKARI.
+           WRITE PAYEXT-RECORD.
+           PERFORM 2100-READ-EMPMAST.
+
+       2100-READ-EMPMAST.
+           READ EMPMAST NEXT RECORD
+               AT END
+                   MOVE "Y" TO WS-EOF-SW
+           END-READ.
+
+       9000-TERMINATE.
+           CLOSE EMPMAST.
+           CLOSE PAYEXTR.
+
+       END PROGRAM PAYEXTR.
