@@ -0,0 +1,234 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SAMPLE03.
+       AUTHOR. MADAKA HERI.
+       DATE-WRITTEN. 2024/09/19.
+
+      ***************************************************************
+      *  SYOZOKU (BU/KA/KAKARI) CONTROL-BREAK ORGANIZATION HEADCOUNT
+      *  REPORT.  SORTS EMPMAST BY BU/KA/KAKARI AND PRINTS A PAGE
+      *  PER BU WITH SUBTOTAL HEADCOUNTS AT EACH BREAK LEVEL AND A
+      *  GRAND TOTAL AT THE END.
+      ***************************************************************
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. MAC.
+       OBJECT-COMPUTER. MAC.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT EMPMAST ASSIGN TO "EMPMAST"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS EMP-ID
+               FILE STATUS IS WS-EMPMAST-STATUS.
+
+           SELECT ORGRPT ASSIGN TO "ORGRPT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-ORGRPT-STATUS.
+
+           SELECT SORT-WORK ASSIGN TO "SORTWK1".
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  EMPMAST
+           LABEL RECORDS ARE STANDARD.
+           COPY EMPREC.
+
+       FD  ORGRPT
+           LABEL RECORDS ARE STANDARD.
+       01 ORGRPT-LINE             PIC X(80).
+
+       SD  SORT-WORK.
+       01  SORT-RECORD.
+           03 SRT-EMP-ID          PIC X(06).
+           03 SRT-SHIMEI.
+              05 SRT-MYOUJI       PIC X(20).
+              05 SRT-NAMAE        PIC X(20).
+              05 SRT-MYOUJI-KANA  PIC X(20).
+              05 SRT-NAMAE-KANA   PIC X(20).
+           03 SRT-NYUSYABI.
+              05 SRT-NEN          PIC X(04).
+              05 FILLER           PIC X.
+              05 SRT-TUKI         PIC X(02).
+              05 FILLER           PIC X.
+              05 SRT-HI           PIC X(02).
+           03 SRT-SYOZOKU.
+              05 SRT-BU           PIC X(12).
+              05 SRT-KA           PIC X(10).
+              05 SRT-KAKARI       PIC X(10).
+
+       WORKING-STORAGE SECTION.
+       01 WS-EMPMAST-STATUS       PIC X(02).
+       01 WS-ORGRPT-STATUS        PIC X(02).
+       01 WS-SORT-EOF-SW          PIC X     VALUE "N".
+          88 WS-SORT-EOF                    VALUE "Y".
+       01 WS-FIRST-RECORD-SW      PIC X     VALUE "Y".
+          88 WS-FIRST-RECORD                VALUE "Y"
+                                      WHEN SET TO FALSE IS "N".
+
+       01 WS-PREV-BU              PIC X(12) VALUE SPACES.
+       01 WS-PREV-KA              PIC X(10) VALUE SPACES.
+       01 WS-PREV-KAKARI          PIC X(10) VALUE SPACES.
+
+       01 WS-KAKARI-COUNT         PIC 9(05) VALUE ZERO.
+       01 WS-KA-COUNT             PIC 9(05) VALUE ZERO.
+       01 WS-BU-COUNT             PIC 9(05) VALUE ZERO.
+       01 WS-GRAND-COUNT          PIC 9(06) VALUE ZERO.
+       01 WS-PAGE-NO              PIC 9(04) VALUE ZERO.
+
+       01 WS-HEADING-1.
+          03 FILLER            PIC X(20) VALUE "ORG HEADCOUNT REPORT".
+          03 FILLER            PIC X(06) VALUE "PAGE".
+          03 WS-HDG-PAGE-NO    PIC ZZZ9.
+
+       01 WS-BU-HEADING.
+          03 FILLER               PIC X(04) VALUE "BU: ".
+          03 WS-HDG-BU            PIC X(12).
+
+       01 WS-KA-HEADING.
+          03 FILLER               PIC X(06) VALUE "  KA: ".
+          03 WS-HDG-KA            PIC X(10).
+
+       01 WS-DETAIL-LINE.
+          03 FILLER               PIC X(10) VALUE SPACES.
+          03 WS-DTL-KAKARI        PIC X(10).
+          03 FILLER               PIC X(02) VALUE SPACES.
+          03 WS-DTL-EMP-ID        PIC X(06).
+          03 FILLER               PIC X(02) VALUE SPACES.
+          03 WS-DTL-MYOUJI        PIC X(20).
+          03 FILLER               PIC X(01) VALUE SPACES.
+          03 WS-DTL-NAMAE         PIC X(20).
+
+       01 WS-KAKARI-TOTAL-LINE.
+          03 FILLER               PIC X(10) VALUE SPACES.
+          03 FILLER               PIC X(10) VALUE "  KAKARI: ".
+          03 WS-TOT-KAKARI        PIC X(10).
+          03 FILLER               PIC X(03) VALUE " = ".
+          03 WS-TOT-KAKARI-CNT    PIC ZZZ9.
+
+       01 WS-KA-TOTAL-LINE.
+          03 FILLER               PIC X(04) VALUE SPACES.
+          03 FILLER               PIC X(08) VALUE "KA TOTAL".
+          03 FILLER               PIC X(03) VALUE " = ".
+          03 WS-TOT-KA-CNT        PIC ZZZ9.
+
+       01 WS-BU-TOTAL-LINE.
+          03 FILLER               PIC X(08) VALUE "BU TOTAL".
+          03 FILLER               PIC X(03) VALUE " = ".
+          03 WS-TOT-BU-CNT        PIC ZZZ9.
+
+       01 WS-GRAND-TOTAL-LINE.
+          03 FILLER               PIC X(12) VALUE "GRAND TOTAL ".
+          03 FILLER               PIC X(03) VALUE " = ".
+          03 WS-TOT-GRAND-CNT     PIC ZZZZ9.
+
+       PROCEDURE DIVISION.
+       0000-MAIN.
+           OPEN OUTPUT ORGRPT.
+           SORT SORT-WORK
+               ON ASCENDING KEY SRT-BU SRT-KA SRT-KAKARI SRT-EMP-ID
+               USING EMPMAST
+               OUTPUT PROCEDURE IS 3000-PRINT-REPORT.
+           CLOSE ORGRPT.
+           STOP RUN.
+
+       3000-PRINT-REPORT.
+           RETURN SORT-WORK
+               AT END
+                   MOVE "Y" TO WS-SORT-EOF-SW
+           END-RETURN.
+           PERFORM UNTIL WS-SORT-EOF
+               PERFORM 3100-PROCESS-SORTED-RECORD
+               RETURN SORT-WORK
+                   AT END
+                       MOVE "Y" TO WS-SORT-EOF-SW
+               END-RETURN
+           END-PERFORM.
+           PERFORM 3900-FINAL-BREAKS.
+
+       3100-PROCESS-SORTED-RECORD.
+           IF WS-FIRST-RECORD
+               PERFORM 3200-START-BU
+               PERFORM 3300-START-KA
+               PERFORM 3400-START-KAKARI
+               SET WS-FIRST-RECORD TO FALSE
+           ELSE
+               IF SRT-BU NOT = WS-PREV-BU
+                   PERFORM 3500-BREAK-KAKARI
+                   PERFORM 3600-BREAK-KA
+                   PERFORM 3700-BREAK-BU
+                   PERFORM 3200-START-BU
+                   PERFORM 3300-START-KA
+                   PERFORM 3400-START-KAKARI
+               ELSE
+                   IF SRT-KA NOT = WS-PREV-KA
+                       PERFORM 3500-BREAK-KAKARI
+                       PERFORM 3600-BREAK-KA
+                       PERFORM 3300-START-KA
+                       PERFORM 3400-START-KAKARI
+                   ELSE
+                       IF SRT-KAKARI NOT = WS-PREV-KAKARI
+                           PERFORM 3500-BREAK-KAKARI
+                           PERFORM 3400-START-KAKARI
+                       END-IF
+                   END-IF
+               END-IF
+           END-IF.
+
+           MOVE SRT-KAKARI  TO WS-DTL-KAKARI.
+           MOVE SRT-EMP-ID  TO WS-DTL-EMP-ID.
+           MOVE SRT-MYOUJI  TO WS-DTL-MYOUJI.
+           MOVE SRT-NAMAE   TO WS-DTL-NAMAE.
+           MOVE WS-DETAIL-LINE TO ORGRPT-LINE.
+           WRITE ORGRPT-LINE.
+
+           ADD 1 TO WS-KAKARI-COUNT WS-KA-COUNT WS-BU-COUNT
+               WS-GRAND-COUNT.
+
+       3200-START-BU.
+           ADD 1 TO WS-PAGE-NO.
+           MOVE WS-PAGE-NO TO WS-HDG-PAGE-NO.
+           MOVE WS-HEADING-1 TO ORGRPT-LINE.
+           WRITE ORGRPT-LINE.
+           MOVE SRT-BU TO WS-HDG-BU WS-PREV-BU.
+           MOVE WS-BU-HEADING TO ORGRPT-LINE.
+           WRITE ORGRPT-LINE.
+           MOVE ZERO TO WS-BU-COUNT.
+
+       3300-START-KA.
+           MOVE SRT-KA TO WS-HDG-KA WS-PREV-KA.
+           MOVE WS-KA-HEADING TO ORGRPT-LINE.
+           WRITE ORGRPT-LINE.
+           MOVE ZERO TO WS-KA-COUNT.
+
+       3400-START-KAKARI.
+           MOVE SRT-KAKARI TO WS-PREV-KAKARI.
+           MOVE ZERO TO WS-KAKARI-COUNT.
+
+       3500-BREAK-KAKARI.
+           MOVE WS-PREV-KAKARI TO WS-TOT-KAKARI.
+           MOVE WS-KAKARI-COUNT TO WS-TOT-KAKARI-CNT.
+           MOVE WS-KAKARI-TOTAL-LINE TO ORGRPT-LINE.
+           WRITE ORGRPT-LINE.
+
+       3600-BREAK-KA.
+           MOVE WS-KA-COUNT TO WS-TOT-KA-CNT.
+           MOVE WS-KA-TOTAL-LINE TO ORGRPT-LINE.
+           WRITE ORGRPT-LINE.
+
+       3700-BREAK-BU.
+           MOVE WS-BU-COUNT TO WS-TOT-BU-CNT.
+           MOVE WS-BU-TOTAL-LINE TO ORGRPT-LINE.
+           WRITE ORGRPT-LINE.
+
+       3900-FINAL-BREAKS.
+           IF NOT WS-FIRST-RECORD
+               PERFORM 3500-BREAK-KAKARI
+               PERFORM 3600-BREAK-KA
+               PERFORM 3700-BREAK-BU
+           END-IF.
+           MOVE WS-GRAND-COUNT TO WS-TOT-GRAND-CNT.
+           MOVE WS-GRAND-TOTAL-LINE TO ORGRPT-LINE.
+           WRITE ORGRPT-LINE.
+
+       END PROGRAM SAMPLE03.
