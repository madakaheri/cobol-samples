@@ -0,0 +1,102 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. EMPLOAD.
+       AUTHOR. MADAKA HERI.
+       DATE-WRITTEN. 2024/09/19.
+
+      ***************************************************************
+      *  ONE-TIME/REFRESH LOADER FOR THE EMPMAST INDEXED FILE.
+      *  BUILDS EMPMAST FROM A SEQUENTIAL EXTRACT SUPPLIED BY HR
+      *  (EMPSEED), KEPT SEPARATE FROM SAMPLE02 SO THE ROSTER PRINT
+      *  STAYS A PLAIN READ-ONLY JOB.
+      ***************************************************************
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. MAC.
+       OBJECT-COMPUTER. MAC.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT EMPSEED ASSIGN TO "EMPSEED"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-EMPSEED-STATUS.
+
+           SELECT EMPMAST ASSIGN TO "EMPMAST"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS EMP-ID
+               FILE STATUS IS WS-EMPMAST-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  EMPSEED
+           LABEL RECORDS ARE STANDARD.
+       01 EMPSEED-RECORD          PIC X(126).
+
+       FD  EMPMAST
+           LABEL RECORDS ARE STANDARD.
+           COPY EMPREC.
+
+       WORKING-STORAGE SECTION.
+       01 WS-EMPSEED-STATUS       PIC X(02).
+       01 WS-EMPMAST-STATUS       PIC X(02).
+       01 WS-EOF-SW               PIC X     VALUE "N".
+          88 WS-EOF                         VALUE "Y".
+       01 WS-LOAD-COUNT           PIC 9(06) VALUE ZERO.
+
+       PROCEDURE DIVISION.
+       0000-MAIN.
+           PERFORM 1000-INITIALIZE.
+           PERFORM 2000-LOAD-RECORD UNTIL WS-EOF.
+           PERFORM 9000-TERMINATE.
+           STOP RUN.
+
+       1000-INITIALIZE.
+           OPEN INPUT EMPSEED.
+           OPEN OUTPUT EMPMAST.
+           IF WS-EMPSEED-STATUS NOT = "00"
+               DISPLAY "EMPLOAD: EMPSEED OPEN FAILED, STATUS="
+                   WS-EMPSEED-STATUS
+               MOVE "Y" TO WS-EOF-SW
+           ELSE
+               IF WS-EMPMAST-STATUS NOT = "00"
+                   DISPLAY "EMPLOAD: EMPMAST OPEN FAILED, STATUS="
+                       WS-EMPMAST-STATUS
+                   MOVE "Y" TO WS-EOF-SW
+               ELSE
+                   PERFORM 2100-READ-EMPSEED
+               END-IF
+           END-IF.
+
+       2000-LOAD-RECORD.
+           MOVE EMPSEED-RECORD(001:06) TO EMP-ID.
+           MOVE EMPSEED-RECORD(007:20) TO MYOUJI.
+           MOVE EMPSEED-RECORD(027:20) TO NAMAE.
+           MOVE EMPSEED-RECORD(047:20) TO MYOUJI-KANA.
+           MOVE EMPSEED-RECORD(067:20) TO NAMAE-KANA.
+           MOVE EMPSEED-RECORD(087:04) TO NEN.
+           MOVE "." TO KUGIRI1.
+           MOVE EMPSEED-RECORD(091:02) TO TUKI.
+           MOVE "." TO KUGIRI2.
+           MOVE EMPSEED-RECORD(093:02) TO HI.
+           MOVE EMPSEED-RECORD(095:12) TO BU.
+           MOVE EMPSEED-RECORD(107:10) TO KA.
+           MOVE EMPSEED-RECORD(117:10) TO KAKARI.
+           WRITE EMP-RECORD
+               INVALID KEY
+                   DISPLAY "EMPLOAD: DUPLICATE EMP-ID " EMP-ID
+           END-WRITE.
+           ADD 1 TO WS-LOAD-COUNT.
+           PERFORM 2100-READ-EMPSEED.
+
+       2100-READ-EMPSEED.
+           READ EMPSEED
+               AT END
+                   MOVE "Y" TO WS-EOF-SW
+           END-READ.
+
+       9000-TERMINATE.
+           CLOSE EMPSEED.
+           CLOSE EMPMAST.
+           DISPLAY "EMPLOAD: " WS-LOAD-COUNT " RECORDS LOADED".
+
+       END PROGRAM EMPLOAD.
