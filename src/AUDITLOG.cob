@@ -0,0 +1,64 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. AUDITLOG.
+       AUTHOR. MADAKA HERI.
+       DATE-WRITTEN. 2024/09/19.
+
+      ***************************************************************
+      *  CALLABLE AUDIT JOURNAL WRITER.
+      *  CALLED BY ANY PROGRAM THAT UPDATES SHIMEI OR SYOZOKU FIELDS
+      *  ON EMPMAST (E.G. EMPMAINT) SO THERE IS A SINGLE PLACE THAT
+      *  OWNS THE AUDITJRN LAYOUT AND TIMESTAMP FORMAT.
+      *
+      *  CALL 'AUDITLOG' USING LS-USERID LS-EMP-ID LS-FIELD-NAME
+      *                        LS-BEFORE-IMAGE LS-AFTER-IMAGE.
+      ***************************************************************
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. MAC.
+       OBJECT-COMPUTER. MAC.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT AUDITJRN ASSIGN TO "AUDITJRN"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-AUDITJRN-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  AUDITJRN
+           LABEL RECORDS ARE STANDARD.
+           COPY AUDITREC.
+
+       WORKING-STORAGE SECTION.
+       01 WS-AUDITJRN-STATUS      PIC X(02).
+       01 WS-CURRENT-DATE-TIME    PIC X(21).
+
+       LINKAGE SECTION.
+       01 LS-USERID               PIC X(08).
+       01 LS-EMP-ID               PIC X(06).
+       01 LS-FIELD-NAME           PIC X(11).
+       01 LS-BEFORE-IMAGE         PIC X(20).
+       01 LS-AFTER-IMAGE          PIC X(20).
+
+       PROCEDURE DIVISION USING LS-USERID LS-EMP-ID LS-FIELD-NAME
+           LS-BEFORE-IMAGE LS-AFTER-IMAGE.
+       0000-MAIN.
+           MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATE-TIME.
+
+           OPEN EXTEND AUDITJRN.
+           IF WS-AUDITJRN-STATUS = "35"
+               OPEN OUTPUT AUDITJRN
+           END-IF.
+
+           MOVE WS-CURRENT-DATE-TIME TO AUD-TIMESTAMP.
+           MOVE LS-USERID            TO AUD-USERID.
+           MOVE LS-EMP-ID            TO AUD-EMP-ID.
+           MOVE LS-FIELD-NAME        TO AUD-FIELD-NAME.
+           MOVE LS-BEFORE-IMAGE      TO AUD-BEFORE-IMAGE.
+           MOVE LS-AFTER-IMAGE       TO AUD-AFTER-IMAGE.
+           WRITE AUDIT-RECORD.
+
+           CLOSE AUDITJRN.
+           GOBACK.
+
+       END PROGRAM AUDITLOG.
