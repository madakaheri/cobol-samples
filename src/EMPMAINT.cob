@@ -0,0 +1,369 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. EMPMAINT.
+       AUTHOR. MADAKA HERI.
+       DATE-WRITTEN. 2024/09/19.
+
+      ***************************************************************
+      *  EMPLOYEE MASTER MAINTENANCE.
+      *  APPLIES ADD/CHANGE/DELETE TRANSACTIONS (EMPTRAN) AGAINST
+      *  EMPMAST SO HR CLERKS CAN PROCESS NEW HIRES, NAME CORRECTIONS
+      *  AND TRANSFERS WITHOUT A PROGRAMMER EDITING SOURCE CODE.
+      *  CHANGES TO SHIMEI/SYOZOKU FIELDS ARE RECORDED TO AUDITJRN
+      *  VIA THE AUDITLOG SUBPROGRAM.
+      ***************************************************************
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. MAC.
+       OBJECT-COMPUTER. MAC.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT EMPTRAN ASSIGN TO "EMPTRAN"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-EMPTRAN-STATUS.
+
+           SELECT EMPMAST ASSIGN TO "EMPMAST"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS EMP-ID
+               FILE STATUS IS WS-EMPMAST-STATUS.
+
+           SELECT EMPTLOG ASSIGN TO "EMPTLOG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-EMPTLOG-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  EMPTRAN
+           LABEL RECORDS ARE STANDARD.
+           COPY EMPTRAN.
+
+       FD  EMPMAST
+           LABEL RECORDS ARE STANDARD.
+           COPY EMPREC.
+
+       FD  EMPTLOG
+           LABEL RECORDS ARE STANDARD.
+       01 EMPTLOG-LINE            PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       01 WS-EMPTRAN-STATUS       PIC X(02).
+       01 WS-EMPMAST-STATUS       PIC X(02).
+       01 WS-EMPTLOG-STATUS       PIC X(02).
+       01 WS-EOF-SW               PIC X     VALUE "N".
+          88 WS-EOF                         VALUE "Y".
+
+       01 WS-TRAN-VALID-SW        PIC X     VALUE "Y".
+          88 WS-TRAN-VALID                  VALUE "Y".
+          88 WS-TRAN-INVALID                VALUE "N".
+       01 WS-TRAN-REASON          PIC X(40).
+
+       01 WS-LOG-LINE.
+          03 WS-LOG-CODE          PIC X(01).
+          03 FILLER               PIC X(01) VALUE SPACE.
+          03 WS-LOG-EMP-ID        PIC X(06).
+          03 FILLER               PIC X(01) VALUE SPACE.
+          03 WS-LOG-RESULT        PIC X(08).
+          03 FILLER               PIC X(01) VALUE SPACE.
+          03 WS-LOG-REASON        PIC X(40).
+
+       01 LS-USERID               PIC X(08).
+       01 LS-EMP-ID               PIC X(06).
+       01 LS-FIELD-NAME           PIC X(11).
+       01 LS-BEFORE-IMAGE         PIC X(20).
+       01 LS-AFTER-IMAGE          PIC X(20).
+
+       01 WS-NEN-N                PIC 9(04).
+       01 WS-TUKI-N               PIC 9(02).
+       01 WS-HI-N                 PIC 9(02).
+       01 WS-MAX-DAY              PIC 9(02).
+       01 WS-LEAP-SW              PIC X     VALUE "N".
+          88 WS-LEAP-YEAR                   VALUE "Y"
+                                      WHEN SET TO FALSE IS "N".
+
+       01 WS-DAYS-TABLE-VALUES.
+          03 FILLER               PIC 9(02) VALUE 31.
+          03 FILLER               PIC 9(02) VALUE 28.
+          03 FILLER               PIC 9(02) VALUE 31.
+          03 FILLER               PIC 9(02) VALUE 30.
+          03 FILLER               PIC 9(02) VALUE 31.
+          03 FILLER               PIC 9(02) VALUE 30.
+          03 FILLER               PIC 9(02) VALUE 31.
+          03 FILLER               PIC 9(02) VALUE 31.
+          03 FILLER               PIC 9(02) VALUE 30.
+          03 FILLER               PIC 9(02) VALUE 31.
+          03 FILLER               PIC 9(02) VALUE 30.
+          03 FILLER               PIC 9(02) VALUE 31.
+       01 WS-DAYS-TABLE REDEFINES WS-DAYS-TABLE-VALUES.
+          03 WS-DAYS-IN-MONTH     PIC 9(02) OCCURS 12 TIMES.
+
+       PROCEDURE DIVISION.
+       0000-MAIN.
+           PERFORM 1000-INITIALIZE.
+           PERFORM 2000-PROCESS-TRANSACTION UNTIL WS-EOF.
+           PERFORM 9000-TERMINATE.
+           STOP RUN.
+
+       1000-INITIALIZE.
+           OPEN INPUT EMPTRAN.
+           OPEN I-O EMPMAST.
+           OPEN OUTPUT EMPTLOG.
+           IF WS-EMPTRAN-STATUS NOT = "00"
+               DISPLAY "EMPMAINT: EMPTRAN OPEN FAILED, STATUS="
+                   WS-EMPTRAN-STATUS
+               MOVE "Y" TO WS-EOF-SW
+           ELSE
+               IF WS-EMPMAST-STATUS NOT = "00"
+                   DISPLAY "EMPMAINT: EMPMAST OPEN FAILED, STATUS="
+                       WS-EMPMAST-STATUS
+                   MOVE "Y" TO WS-EOF-SW
+               ELSE
+                   IF WS-EMPTLOG-STATUS NOT = "00"
+                       DISPLAY "EMPMAINT: EMPTLOG OPEN FAILED, STATUS="
+                           WS-EMPTLOG-STATUS
+                       MOVE "Y" TO WS-EOF-SW
+                   ELSE
+                       PERFORM 1100-READ-EMPTRAN
+                   END-IF
+               END-IF
+           END-IF.
+
+       1100-READ-EMPTRAN.
+           READ EMPTRAN
+               AT END
+                   MOVE "Y" TO WS-EOF-SW
+           END-READ.
+
+       2000-PROCESS-TRANSACTION.
+           SET WS-TRAN-VALID TO TRUE.
+           MOVE SPACES TO WS-TRAN-REASON.
+
+           EVALUATE TRAN-CODE
+               WHEN "A"
+                   PERFORM 3000-ADD-EMPLOYEE
+               WHEN "C"
+                   PERFORM 4000-CHANGE-EMPLOYEE
+               WHEN "D"
+                   PERFORM 5000-DELETE-EMPLOYEE
+               WHEN OTHER
+                   SET WS-TRAN-INVALID TO TRUE
+                   MOVE "INVALID TRANSACTION CODE" TO WS-TRAN-REASON
+                   PERFORM 6100-LOG-REJECT
+           END-EVALUATE.
+
+           PERFORM 1100-READ-EMPTRAN.
+
+       3000-ADD-EMPLOYEE.
+           PERFORM 3100-VALIDATE-ADD.
+           IF WS-TRAN-VALID
+               MOVE TRAN-EMP-ID      TO EMP-ID
+               MOVE TRAN-MYOUJI      TO MYOUJI
+               MOVE TRAN-NAMAE       TO NAMAE
+               MOVE TRAN-MYOUJI-KANA TO MYOUJI-KANA
+               MOVE TRAN-NAMAE-KANA  TO NAMAE-KANA
+               MOVE TRAN-NEN    TO NEN
+               MOVE "."         TO KUGIRI1
+               MOVE TRAN-TUKI   TO TUKI
+               MOVE "."         TO KUGIRI2
+               MOVE TRAN-HI     TO HI
+               MOVE TRAN-BU     TO BU
+               MOVE TRAN-KA     TO KA
+               MOVE TRAN-KAKARI TO KAKARI
+               WRITE EMP-RECORD
+                   INVALID KEY
+                       SET WS-TRAN-INVALID TO TRUE
+                       MOVE "DUPLICATE EMP-ID" TO WS-TRAN-REASON
+                   NOT INVALID KEY
+                       PERFORM 6000-LOG-ACCEPT
+               END-WRITE
+           END-IF.
+           IF WS-TRAN-INVALID
+               PERFORM 6100-LOG-REJECT
+           END-IF.
+
+       3100-VALIDATE-ADD.
+           IF TRAN-EMP-ID = SPACES OR TRAN-MYOUJI = SPACES
+               OR TRAN-NAMAE = SPACES OR TRAN-MYOUJI-KANA = SPACES
+               OR TRAN-NAMAE-KANA = SPACES OR TRAN-BU = SPACES
+               OR TRAN-KA = SPACES OR TRAN-KAKARI = SPACES
+               OR TRAN-NEN = SPACES OR TRAN-TUKI = SPACES
+               OR TRAN-HI = SPACES
+               SET WS-TRAN-INVALID TO TRUE
+               MOVE "REQUIRED FIELD MISSING" TO WS-TRAN-REASON
+           END-IF.
+           IF WS-TRAN-VALID
+               PERFORM 3150-VALIDATE-HIRE-DATE
+           END-IF.
+
+      *    SAME NUMERIC/CALENDAR VALIDATION SAMPLE02 APPLIES TO
+      *    NYUSYABI PER REQ001, REUSED HERE SO A NEW HIRE ADDED
+      *    THROUGH THIS PROGRAM CAN'T CARRY AN IMPOSSIBLE HIRE DATE.
+       3150-VALIDATE-HIRE-DATE.
+           IF TRAN-NEN IS NOT NUMERIC
+               OR TRAN-TUKI IS NOT NUMERIC
+               OR TRAN-HI IS NOT NUMERIC
+               SET WS-TRAN-INVALID TO TRUE
+               MOVE "NON-NUMERIC HIRE DATE" TO WS-TRAN-REASON
+           ELSE
+               MOVE TRAN-NEN TO WS-NEN-N
+               MOVE TRAN-TUKI TO WS-TUKI-N
+               MOVE TRAN-HI TO WS-HI-N
+
+               IF WS-TUKI-N < 1 OR WS-TUKI-N > 12
+                   SET WS-TRAN-INVALID TO TRUE
+                   MOVE "MONTH OUT OF RANGE 01-12" TO WS-TRAN-REASON
+               END-IF
+           END-IF.
+
+           IF WS-TRAN-VALID
+               PERFORM 3160-CHECK-LEAP-YEAR
+               MOVE WS-DAYS-IN-MONTH(WS-TUKI-N) TO WS-MAX-DAY
+               IF WS-TUKI-N = 2 AND WS-LEAP-YEAR
+                   MOVE 29 TO WS-MAX-DAY
+               END-IF
+               IF WS-HI-N < 1 OR WS-HI-N > WS-MAX-DAY
+                   SET WS-TRAN-INVALID TO TRUE
+                   MOVE "DAY OUT OF RANGE FOR MONTH/YEAR"
+                       TO WS-TRAN-REASON
+               END-IF
+           END-IF.
+
+       3160-CHECK-LEAP-YEAR.
+           SET WS-LEAP-YEAR TO FALSE.
+           IF FUNCTION MOD(WS-NEN-N, 4) = 0
+               AND (FUNCTION MOD(WS-NEN-N, 100) NOT = 0
+                    OR FUNCTION MOD(WS-NEN-N, 400) = 0)
+               SET WS-LEAP-YEAR TO TRUE
+           END-IF.
+
+       4000-CHANGE-EMPLOYEE.
+           IF TRAN-EMP-ID = SPACES
+               SET WS-TRAN-INVALID TO TRUE
+               MOVE "EMP-ID REQUIRED" TO WS-TRAN-REASON
+           ELSE
+               IF TRAN-USERID = SPACES
+                   SET WS-TRAN-INVALID TO TRUE
+                   MOVE "REQUIRED FIELD MISSING" TO WS-TRAN-REASON
+               ELSE
+                   IF TRAN-NEN NOT = SPACES OR TRAN-TUKI NOT = SPACES
+                       OR TRAN-HI NOT = SPACES
+                       SET WS-TRAN-INVALID TO TRUE
+                       MOVE "HIRE DATE NOT CHANGEABLE"
+                           TO WS-TRAN-REASON
+                   ELSE
+                       MOVE TRAN-EMP-ID TO EMP-ID
+                       READ EMPMAST
+                           INVALID KEY
+                               SET WS-TRAN-INVALID TO TRUE
+                               MOVE "EMPLOYEE NOT FOUND"
+                                   TO WS-TRAN-REASON
+                       END-READ
+                   END-IF
+               END-IF
+           END-IF.
+           IF WS-TRAN-VALID
+               PERFORM 4100-APPLY-CHANGES
+               REWRITE EMP-RECORD
+                   INVALID KEY
+                       SET WS-TRAN-INVALID TO TRUE
+                       MOVE "REWRITE FAILED" TO WS-TRAN-REASON
+                   NOT INVALID KEY
+                       PERFORM 6000-LOG-ACCEPT
+               END-REWRITE
+           END-IF.
+           IF WS-TRAN-INVALID
+               PERFORM 6100-LOG-REJECT
+           END-IF.
+
+       4100-APPLY-CHANGES.
+           IF TRAN-MYOUJI NOT = SPACES AND TRAN-MYOUJI NOT = MYOUJI
+               MOVE "MYOUJI"    TO LS-FIELD-NAME
+               MOVE MYOUJI      TO LS-BEFORE-IMAGE
+               MOVE TRAN-MYOUJI TO LS-AFTER-IMAGE MYOUJI
+               PERFORM 4900-CALL-AUDITLOG
+           END-IF.
+           IF TRAN-NAMAE NOT = SPACES AND TRAN-NAMAE NOT = NAMAE
+               MOVE "NAMAE"     TO LS-FIELD-NAME
+               MOVE NAMAE       TO LS-BEFORE-IMAGE
+               MOVE TRAN-NAMAE  TO LS-AFTER-IMAGE NAMAE
+               PERFORM 4900-CALL-AUDITLOG
+           END-IF.
+           IF TRAN-MYOUJI-KANA NOT = SPACES
+               AND TRAN-MYOUJI-KANA NOT = MYOUJI-KANA
+               MOVE "MYOUJI-KANA"    TO LS-FIELD-NAME
+               MOVE MYOUJI-KANA      TO LS-BEFORE-IMAGE
+               MOVE TRAN-MYOUJI-KANA TO LS-AFTER-IMAGE MYOUJI-KANA
+               PERFORM 4900-CALL-AUDITLOG
+           END-IF.
+           IF TRAN-NAMAE-KANA NOT = SPACES
+               AND TRAN-NAMAE-KANA NOT = NAMAE-KANA
+               MOVE "NAMAE-KANA"    TO LS-FIELD-NAME
+               MOVE NAMAE-KANA      TO LS-BEFORE-IMAGE
+               MOVE TRAN-NAMAE-KANA TO LS-AFTER-IMAGE NAMAE-KANA
+               PERFORM 4900-CALL-AUDITLOG
+           END-IF.
+           IF TRAN-BU NOT = SPACES AND TRAN-BU NOT = BU
+               MOVE "BU"        TO LS-FIELD-NAME
+               MOVE BU          TO LS-BEFORE-IMAGE
+               MOVE TRAN-BU     TO LS-AFTER-IMAGE BU
+               PERFORM 4900-CALL-AUDITLOG
+           END-IF.
+           IF TRAN-KA NOT = SPACES AND TRAN-KA NOT = KA
+               MOVE "KA"        TO LS-FIELD-NAME
+               MOVE KA          TO LS-BEFORE-IMAGE
+               MOVE TRAN-KA     TO LS-AFTER-IMAGE KA
+               PERFORM 4900-CALL-AUDITLOG
+           END-IF.
+           IF TRAN-KAKARI NOT = SPACES AND TRAN-KAKARI NOT = KAKARI
+               MOVE "KAKARI"    TO LS-FIELD-NAME
+               MOVE KAKARI      TO LS-BEFORE-IMAGE
+               MOVE TRAN-KAKARI TO LS-AFTER-IMAGE KAKARI
+               PERFORM 4900-CALL-AUDITLOG
+           END-IF.
+
+       4900-CALL-AUDITLOG.
+           MOVE TRAN-USERID TO LS-USERID.
+           MOVE TRAN-EMP-ID TO LS-EMP-ID.
+           CALL "AUDITLOG" USING LS-USERID LS-EMP-ID LS-FIELD-NAME
+               LS-BEFORE-IMAGE LS-AFTER-IMAGE.
+
+       5000-DELETE-EMPLOYEE.
+           IF TRAN-EMP-ID = SPACES
+               SET WS-TRAN-INVALID TO TRUE
+               MOVE "EMP-ID REQUIRED" TO WS-TRAN-REASON
+           ELSE
+               MOVE TRAN-EMP-ID TO EMP-ID
+               DELETE EMPMAST RECORD
+                   INVALID KEY
+                       SET WS-TRAN-INVALID TO TRUE
+                       MOVE "EMPLOYEE NOT FOUND" TO WS-TRAN-REASON
+                   NOT INVALID KEY
+                       PERFORM 6000-LOG-ACCEPT
+               END-DELETE
+           END-IF.
+           IF WS-TRAN-INVALID
+               PERFORM 6100-LOG-REJECT
+           END-IF.
+
+       6000-LOG-ACCEPT.
+           MOVE TRAN-CODE   TO WS-LOG-CODE.
+           MOVE TRAN-EMP-ID TO WS-LOG-EMP-ID.
+           MOVE "ACCEPTED"  TO WS-LOG-RESULT.
+           MOVE SPACES      TO WS-LOG-REASON.
+           MOVE WS-LOG-LINE TO EMPTLOG-LINE.
+           WRITE EMPTLOG-LINE.
+
+       6100-LOG-REJECT.
+           MOVE TRAN-CODE      TO WS-LOG-CODE.
+           MOVE TRAN-EMP-ID    TO WS-LOG-EMP-ID.
+           MOVE "REJECTED"     TO WS-LOG-RESULT.
+           MOVE WS-TRAN-REASON TO WS-LOG-REASON.
+           MOVE WS-LOG-LINE    TO EMPTLOG-LINE.
+           WRITE EMPTLOG-LINE.
+
+       9000-TERMINATE.
+           CLOSE EMPTRAN.
+           CLOSE EMPMAST.
+           CLOSE EMPTLOG.
+
+       END PROGRAM EMPMAINT.
